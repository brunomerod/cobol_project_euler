@@ -0,0 +1,146 @@
+       >>SOURCE FORMAT FREE
+*>*********************************
+*>
+*> PE-DRIVER - chains PROJECT-EULER-01 and any future sibling problem
+*> programs (same shape: read parameters, compute a figure, report
+*> it) into one batch window, then rolls each program's own summary
+*> into one consolidated end-of-night report instead of leaving one
+*> spool listing per job step for someone to hunt through.
+*>
+*>*********************************
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PE-DRIVER.
+*> AUTHOR. Applications Development.
+*> DATE-WRITTEN. August 9th 2026.
+*>
+*> Modification history:
+*> 2026-08-09  Original version. Chains PROJECT-EULER-01; add further
+*>             CALL statements to Run-Programs as sibling problem
+*>             programs are brought into this shop.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CONS-FILE ASSIGN TO "CONSFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Cons-File-Status.
+
+    SELECT SUMMARY-RPT-FILE ASSIGN TO "SUMRPTFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Rpt-File-Status.
+
+DATA DIVISION.
+FILE SECTION.
+FD  CONS-FILE.
+    COPY RESULTREC.
+
+FD  SUMMARY-RPT-FILE.
+01  SUMMARY-RPT-RECORD          PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 Cons-File-Status PIC X(02) VALUE "00".
+01 Rpt-File-Status  PIC X(02) VALUE "00".
+01 Cons-Eof-Sw      PIC X(01) VALUE "N".
+    88  Cons-Eof                VALUE "Y".
+
+01 Program-Count    PIC 9(4) VALUE 0.
+
+01 Run-Date.
+    05  Run-Date-CCYY       PIC 9(4).
+    05  Run-Date-MM         PIC 9(2).
+    05  Run-Date-DD         PIC 9(2).
+
+01 Summary-Header-1.
+    05  FILLER              PIC X(30) VALUE "CONSOLIDATED PROBLEM SUMMARY".
+
+01 Summary-Header-2.
+    05  FILLER              PIC X(10) VALUE "RUN DATE: ".
+    05  SH2-MM              PIC 9(2).
+    05  FILLER              PIC X(01) VALUE "/".
+    05  SH2-DD              PIC 9(2).
+    05  FILLER              PIC X(01) VALUE "/".
+    05  SH2-CCYY            PIC 9(4).
+
+01 Summary-Line.
+    05  FILLER              PIC X(08) VALUE "PROGRAM=".
+    05  SL-PROGRAM-NAME     PIC X(20).
+    05  FILLER              PIC X(06) VALUE "  REQ=".
+    05  SL-REQUEST-COUNT    PIC ZZZZZ9.
+    05  FILLER              PIC X(08) VALUE "  TOTAL=".
+    05  SL-GRAND-TOTAL      PIC ZZZZZZZZ9.
+    05  FILLER              PIC X(06) VALUE "  REJ=".
+    05  SL-REJECT-COUNT     PIC ZZZZZ9.
+
+01 Summary-Trailer.
+    05  FILLER              PIC X(20) VALUE "PROGRAMS REPORTED: ".
+    05  ST-PROGRAM-COUNT    PIC ZZZZ9.
+
+PROCEDURE DIVISION.
+    PERFORM Init-Run
+
+    PERFORM Run-Programs
+
+    PERFORM Build-Summary
+
+    PERFORM Term-Run.
+STOP RUN.
+
+*> Starts this run's consolidated result file empty, so
+*> Build-Summary only ever reports on programs this run actually
+*> chained, not history left over from an earlier run.
+Init-Run.
+    ACCEPT Run-Date FROM DATE YYYYMMDD
+    MOVE Run-Date-MM   TO SH2-MM
+    MOVE Run-Date-DD   TO SH2-DD
+    MOVE Run-Date-CCYY TO SH2-CCYY
+
+    OPEN OUTPUT CONS-FILE
+    CLOSE CONS-FILE
+
+    OPEN OUTPUT SUMMARY-RPT-FILE
+    WRITE SUMMARY-RPT-RECORD FROM Summary-Header-1
+    WRITE SUMMARY-RPT-RECORD FROM Summary-Header-2.
+
+*> CALLs each problem program in sequence within this one batch
+*> window. Each program appends its own record to CONS-FILE as it
+*> finishes, using the shared CONS-RESULT-RECORD layout, and returns
+*> control here via GOBACK rather than STOP RUN. Add one CALL per
+*> sibling problem program as it is brought into this shop.
+Run-Programs.
+    CALL "PROJECT-EULER-01".
+
+*> Reads back every record CONS-FILE now holds and writes one summary
+*> line per program to SUMMARY-RPT-FILE.
+Build-Summary.
+    OPEN INPUT CONS-FILE
+    PERFORM Read-Cons-Record
+    PERFORM Write-Summary-Line UNTIL Cons-Eof
+    CLOSE CONS-FILE.
+
+*> Reads the next program's result off CONS-FILE.
+Read-Cons-Record.
+    READ CONS-FILE
+        AT END
+            SET Cons-Eof TO TRUE
+    END-READ.
+
+*> Writes one program's result to the consolidated report, then reads
+*> the next one, so the batch is looped by PERFORMing this paragraph
+*> rather than an inline block.
+Write-Summary-Line.
+    MOVE CR-PROGRAM-NAME  TO SL-PROGRAM-NAME
+    MOVE CR-REQUEST-COUNT TO SL-REQUEST-COUNT
+    MOVE CR-GRAND-TOTAL   TO SL-GRAND-TOTAL
+    MOVE CR-REJECT-COUNT  TO SL-REJECT-COUNT
+    WRITE SUMMARY-RPT-RECORD FROM Summary-Line
+    ADD 1 TO Program-Count
+
+    PERFORM Read-Cons-Record.
+
+*> Writes the trailer and closes the report.
+Term-Run.
+    MOVE Program-Count TO ST-PROGRAM-COUNT
+    WRITE SUMMARY-RPT-RECORD FROM Summary-Trailer
+
+    CLOSE SUMMARY-RPT-FILE.
