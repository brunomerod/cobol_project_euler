@@ -0,0 +1,392 @@
+       >>SOURCE FORMAT FREE
+*>*********************************
+*>
+*> PE01-PARM-MAINT - maintenance batch job for PARM-FILE, the keyed
+*> parameter file PROJECT-EULER-01 reads its divisor table and MAXN
+*> edit bounds from. Lets operations add, change, and deactivate
+*> parameter settings, and list what is currently active, without a
+*> development change ticket for every routine tuning request.
+*>
+*>*********************************
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PE01-PARM-MAINT.
+*> AUTHOR. Applications Development.
+*> DATE-WRITTEN. August 9th 2026.
+*>
+*> Modification history:
+*> 2026-08-09  Original version.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PARM-MAINT-FILE ASSIGN TO "PARMMAINTFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Maint-File-Status.
+
+    SELECT PARM-FILE ASSIGN TO "PARMFILE"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS PARM-KEY
+        FILE STATUS IS Parm-File-Status.
+
+    SELECT PARM-RPT-FILE ASSIGN TO "PARMRPTFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Rpt-File-Status.
+
+    SELECT PARM-REJ-FILE ASSIGN TO "PARMREJFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Rej-File-Status.
+
+DATA DIVISION.
+FILE SECTION.
+FD  PARM-MAINT-FILE.
+01  PARM-MAINT-RECORD.
+    05  PMT-ACTION              PIC X(01).
+    05  PMT-TYPE                PIC X(04).
+    05  PMT-NAME                PIC X(16).
+    05  PMT-VALUE               PIC 9(8).
+    05  PMT-DESCRIPTION         PIC X(30).
+
+FD  PARM-FILE.
+    COPY PARMREC.
+
+FD  PARM-RPT-FILE.
+01  PARM-RPT-RECORD             PIC X(80).
+
+FD  PARM-REJ-FILE.
+01  PARM-REJ-RECORD             PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 Maint-File-Status PIC X(02) VALUE "00".
+01 Parm-File-Status  PIC X(02) VALUE "00".
+01 Rpt-File-Status   PIC X(02) VALUE "00".
+01 Rej-File-Status   PIC X(02) VALUE "00".
+01 Maint-Eof-Sw      PIC X(01) VALUE "N".
+    88  Maint-Eof                VALUE "Y".
+01 Maint-Open-Sw     PIC X(01) VALUE "N".
+    88  Maint-File-Opened        VALUE "Y".
+01 List-Eof-Sw       PIC X(01) VALUE "N".
+    88  List-Eof                  VALUE "Y".
+
+01 Current-Maint-Num PIC 9(6) VALUE 0.
+01 Add-Count         PIC 9(6) VALUE 0.
+01 Change-Count      PIC 9(6) VALUE 0.
+01 Deactivate-Count  PIC 9(6) VALUE 0.
+01 List-Count        PIC 9(6) VALUE 0.
+01 Reject-Count      PIC 9(6) VALUE 0.
+
+01 Maint-Action-Desc PIC X(11) VALUE SPACES.
+01 Maint-Reject-Reason PIC X(30) VALUE SPACES.
+
+*> PMT-VALUE is PIC 9(8), but PARM-VALUE feeds straight into PIC 9(4)
+*> divisor/bound fields in PROJECT-EULER-01. Values are capped here,
+*> at the point a setting enters PARM-FILE, so an oversized add/change
+*> is rejected instead of being written and later silently truncated
+*> when PROJECT-EULER-01 reads it back.
+01 Maint-Value-Valid-Sw PIC X(01) VALUE "Y".
+    88  Maint-Value-Is-Valid        VALUE "Y".
+
+01 Run-Date.
+    05  Run-Date-CCYY       PIC 9(4).
+    05  Run-Date-MM         PIC 9(2).
+    05  Run-Date-DD         PIC 9(2).
+
+01 Report-Header-1.
+    05  FILLER              PIC X(24) VALUE "PROGRAM: PE01-PARM-MAINT".
+
+01 Report-Header-2.
+    05  FILLER              PIC X(10) VALUE "RUN DATE: ".
+    05  RH2-MM              PIC 9(2).
+    05  FILLER              PIC X(01) VALUE "/".
+    05  RH2-DD              PIC 9(2).
+    05  FILLER              PIC X(01) VALUE "/".
+    05  RH2-CCYY            PIC 9(4).
+
+01 Maint-Result-Line.
+    05  FILLER              PIC X(09) VALUE "REQUEST #".
+    05  MRL-MAINT-NUM       PIC ZZZZZ9.
+    05  FILLER              PIC X(03) VALUE "  ".
+    05  MRL-ACTION-DESC     PIC X(11).
+    05  FILLER              PIC X(07) VALUE "  TYPE=".
+    05  MRL-TYPE            PIC X(04).
+    05  FILLER              PIC X(07) VALUE "  NAME=".
+    05  MRL-NAME            PIC X(16).
+    05  FILLER              PIC X(08) VALUE "  VALUE=".
+    05  MRL-VALUE           PIC ZZZZZZZ9.
+
+01 Maint-Reject-Line.
+    05  FILLER              PIC X(09) VALUE "REQUEST #".
+    05  MJL-MAINT-NUM       PIC ZZZZZ9.
+    05  FILLER              PIC X(09) VALUE "  ACTION=".
+    05  MJL-ACTION          PIC X(01).
+    05  FILLER              PIC X(09) VALUE "  REASON=".
+    05  MJL-REASON          PIC X(30).
+
+01 Parm-List-Line.
+    05  FILLER              PIC X(06) VALUE "TYPE: ".
+    05  PLL-TYPE            PIC X(04).
+    05  FILLER              PIC X(01) VALUE " ".
+    05  PLL-NAME            PIC X(16).
+    05  FILLER              PIC X(07) VALUE " VALUE=".
+    05  PLL-VALUE           PIC ZZZZZZZ9.
+    05  FILLER              PIC X(06) VALUE " DESC=".
+    05  PLL-DESCRIPTION     PIC X(30).
+
+01 Maint-Trailer.
+    05  FILLER              PIC X(04) VALUE "ADD=".
+    05  MT-ADD-COUNT        PIC ZZZZZ9.
+    05  FILLER              PIC X(06) VALUE "  CHG=".
+    05  MT-CHANGE-COUNT     PIC ZZZZZ9.
+    05  FILLER              PIC X(08) VALUE "  DEACT=".
+    05  MT-DEACT-COUNT      PIC ZZZZZ9.
+    05  FILLER              PIC X(07) VALUE "  LIST=".
+    05  MT-LIST-COUNT       PIC ZZZZZ9.
+    05  FILLER              PIC X(06) VALUE "  REJ=".
+    05  MT-REJECT-COUNT     PIC ZZZZZ9.
+
+PROCEDURE DIVISION.
+    PERFORM Init-Run
+
+    PERFORM Process-Batch UNTIL Maint-Eof
+
+    PERFORM Term-Run.
+STOP RUN.
+
+*> Drives the batch: one Process-Maint-Transaction/Read-Maint-
+*> Transaction cycle per PERFORM, so the batch is looped by
+*> PERFORMing this paragraph rather than an inline block.
+Process-Batch.
+    PERFORM Process-Maint-Transaction
+    PERFORM Read-Maint-Transaction.
+
+*> Opens the maintenance transaction file, the listing/reject
+*> reports, and PARM-FILE itself, creating PARM-FILE on its first
+*> use instead of requiring operations to pre-allocate an empty one.
+*> PARM-MAINT-FILE is this job's driving input, so its open is status-
+*> checked the same way TRAN-FILE's is in PROJECT-EULER-01: a failure
+*> is logged to PARM-REJ-FILE and the batch ends cleanly instead of
+*> driving a READ against a file that never opened.
+Init-Run.
+    ACCEPT Run-Date FROM DATE YYYYMMDD
+    MOVE Run-Date-MM   TO RH2-MM
+    MOVE Run-Date-DD   TO RH2-DD
+    MOVE Run-Date-CCYY TO RH2-CCYY
+
+    OPEN OUTPUT PARM-RPT-FILE
+    OPEN OUTPUT PARM-REJ-FILE
+
+    OPEN INPUT PARM-MAINT-FILE
+    IF Maint-File-Status = "00"
+        SET Maint-File-Opened TO TRUE
+    ELSE
+        PERFORM Maint-File-Open-Failure
+    END-IF
+
+    OPEN I-O PARM-FILE
+    IF Parm-File-Status NOT = "00"
+        OPEN OUTPUT PARM-FILE
+        CLOSE PARM-FILE
+        OPEN I-O PARM-FILE
+    END-IF
+
+    WRITE PARM-RPT-RECORD FROM Report-Header-1
+    WRITE PARM-RPT-RECORD FROM Report-Header-2
+
+    IF Maint-File-Opened
+        PERFORM Read-Maint-Transaction
+    END-IF.
+
+*> PARM-MAINT-FILE is missing or misallocated; logs the file status to
+*> PARM-REJ-FILE (already open at this point) and forces Maint-Eof so
+*> the mainline's PERFORM UNTIL Maint-Eof exits immediately instead of
+*> driving a READ against a file that never opened.
+Maint-File-Open-Failure.
+    MOVE 0 TO MJL-MAINT-NUM
+    MOVE SPACE TO MJL-ACTION
+    MOVE SPACES TO Maint-Reject-Reason
+    STRING "MAINT OPEN FAILED STATUS=" Maint-File-Status
+        DELIMITED BY SIZE INTO Maint-Reject-Reason
+    MOVE Maint-Reject-Reason TO MJL-REASON
+    WRITE PARM-REJ-RECORD FROM Maint-Reject-Line
+    SET Maint-Eof TO TRUE.
+
+*> Reads the next maintenance request off PARM-MAINT-FILE.
+Read-Maint-Transaction.
+    READ PARM-MAINT-FILE
+        AT END
+            SET Maint-Eof TO TRUE
+        NOT AT END
+            ADD 1 TO Current-Maint-Num
+    END-READ.
+
+*> Routes the current maintenance request to the paragraph for its
+*> action code; an action code this job does not recognize is
+*> rejected the same way a failed add/change/deactivate is.
+Process-Maint-Transaction.
+    EVALUATE PMT-ACTION
+        WHEN "A"
+            PERFORM Add-Parm
+        WHEN "C"
+            PERFORM Change-Parm
+        WHEN "D"
+            PERFORM Deactivate-Parm
+        WHEN "L"
+            PERFORM List-Parms
+        WHEN OTHER
+            MOVE "UNRECOGNIZED ACTION CODE" TO Maint-Reject-Reason
+            PERFORM Reject-Maint-Transaction
+    END-EVALUATE.
+
+*> Checks PMT-VALUE against the capacity of the PIC 9(4) field it will
+*> end up in once PROJECT-EULER-01 reads it back as a divisor or a
+*> MAXN bound, so an oversized value is rejected at the point it
+*> enters PARM-FILE rather than being written and silently truncated
+*> downstream.
+Validate-Maint-Value.
+    MOVE "Y" TO Maint-Value-Valid-Sw
+    IF (PMT-TYPE = "DIVR" OR PMT-TYPE = "BND ") AND PMT-VALUE > 9999
+        MOVE "N" TO Maint-Value-Valid-Sw
+    END-IF.
+
+*> Adds a new parameter record. A duplicate key (the parameter
+*> already exists) is rejected rather than silently overwritten;
+*> Change-Parm is the paragraph for updating an existing setting.
+Add-Parm.
+    PERFORM Validate-Maint-Value
+    IF NOT Maint-Value-Is-Valid
+        MOVE "PARM VALUE EXCEEDS FIELD RANGE" TO Maint-Reject-Reason
+        PERFORM Reject-Maint-Transaction
+    ELSE
+        MOVE PMT-TYPE        TO PARM-TYPE
+        MOVE PMT-NAME        TO PARM-NAME
+        MOVE PMT-VALUE       TO PARM-VALUE
+        MOVE "Y"             TO PARM-ACTIVE-SW
+        MOVE PMT-DESCRIPTION TO PARM-DESCRIPTION
+        WRITE PARM-RECORD
+            INVALID KEY
+                MOVE "DUPLICATE PARAMETER KEY" TO Maint-Reject-Reason
+                PERFORM Reject-Maint-Transaction
+            NOT INVALID KEY
+                ADD 1 TO Add-Count
+                MOVE "ADDED"     TO Maint-Action-Desc
+                PERFORM Write-Maint-Result-Line
+        END-WRITE
+    END-IF.
+
+*> Changes the value and description on an existing, keyed parameter
+*> record. A key that is not on file is rejected rather than added,
+*> so a typo in the maintenance transaction does not silently create
+*> a stray parameter.
+Change-Parm.
+    PERFORM Validate-Maint-Value
+    IF NOT Maint-Value-Is-Valid
+        MOVE "PARM VALUE EXCEEDS FIELD RANGE" TO Maint-Reject-Reason
+        PERFORM Reject-Maint-Transaction
+    ELSE
+        MOVE PMT-TYPE TO PARM-TYPE
+        MOVE PMT-NAME TO PARM-NAME
+        READ PARM-FILE
+            INVALID KEY
+                MOVE "PARAMETER KEY NOT FOUND" TO Maint-Reject-Reason
+                PERFORM Reject-Maint-Transaction
+            NOT INVALID KEY
+                MOVE PMT-VALUE       TO PARM-VALUE
+                MOVE PMT-DESCRIPTION TO PARM-DESCRIPTION
+                REWRITE PARM-RECORD
+                    INVALID KEY
+                        MOVE "REWRITE FAILED" TO Maint-Reject-Reason
+                        PERFORM Reject-Maint-Transaction
+                    NOT INVALID KEY
+                        ADD 1 TO Change-Count
+                        MOVE "CHANGED"   TO Maint-Action-Desc
+                        PERFORM Write-Maint-Result-Line
+                END-REWRITE
+        END-READ
+    END-IF.
+
+*> Deactivates a parameter record in place, rather than deleting it,
+*> so PROJECT-EULER-01 stops honoring it while the record (and its
+*> history) stays on file for operations to reactivate later.
+Deactivate-Parm.
+    MOVE PMT-TYPE TO PARM-TYPE
+    MOVE PMT-NAME TO PARM-NAME
+    READ PARM-FILE
+        INVALID KEY
+            MOVE "PARAMETER KEY NOT FOUND" TO Maint-Reject-Reason
+            PERFORM Reject-Maint-Transaction
+        NOT INVALID KEY
+            MOVE "N" TO PARM-ACTIVE-SW
+            REWRITE PARM-RECORD
+                INVALID KEY
+                    MOVE "REWRITE FAILED" TO Maint-Reject-Reason
+                    PERFORM Reject-Maint-Transaction
+                NOT INVALID KEY
+                    ADD 1 TO Deactivate-Count
+                    MOVE "DEACTIVATED" TO Maint-Action-Desc
+                    PERFORM Write-Maint-Result-Line
+            END-REWRITE
+    END-READ.
+
+*> Lists every currently active parameter record to PARM-RPT-FILE,
+*> browsing PARM-FILE from the beginning of the key range.
+List-Parms.
+    MOVE "N" TO List-Eof-Sw
+    MOVE LOW-VALUES TO PARM-KEY
+    START PARM-FILE KEY IS NOT LESS THAN PARM-KEY
+        INVALID KEY
+            SET List-Eof TO TRUE
+    END-START
+    PERFORM List-Parms-Loop UNTIL List-Eof.
+
+*> Reads one PARM-FILE record forward from the START position and,
+*> if it is active, writes it to the listing.
+List-Parms-Loop.
+    READ PARM-FILE NEXT RECORD
+        AT END
+            SET List-Eof TO TRUE
+        NOT AT END
+            IF PARM-IS-ACTIVE
+                MOVE PARM-TYPE        TO PLL-TYPE
+                MOVE PARM-NAME        TO PLL-NAME
+                MOVE PARM-VALUE       TO PLL-VALUE
+                MOVE PARM-DESCRIPTION TO PLL-DESCRIPTION
+                WRITE PARM-RPT-RECORD FROM Parm-List-Line
+                ADD 1 TO List-Count
+            END-IF
+    END-READ.
+
+*> Writes a result line to PARM-RPT-FILE for a completed add, change,
+*> or deactivate.
+Write-Maint-Result-Line.
+    MOVE Current-Maint-Num TO MRL-MAINT-NUM
+    MOVE Maint-Action-Desc TO MRL-ACTION-DESC
+    MOVE PARM-TYPE         TO MRL-TYPE
+    MOVE PARM-NAME         TO MRL-NAME
+    MOVE PARM-VALUE        TO MRL-VALUE
+    WRITE PARM-RPT-RECORD FROM Maint-Result-Line.
+
+*> Writes a rejected maintenance request's action code and reason to
+*> PARM-REJ-FILE.
+Reject-Maint-Transaction.
+    ADD 1 TO Reject-Count
+    MOVE Current-Maint-Num TO MJL-MAINT-NUM
+    MOVE PMT-ACTION         TO MJL-ACTION
+    MOVE Maint-Reject-Reason TO MJL-REASON
+    WRITE PARM-REJ-RECORD FROM Maint-Reject-Line.
+
+*> Writes the job trailer (counts by action) and closes the files.
+Term-Run.
+    MOVE Add-Count        TO MT-ADD-COUNT
+    MOVE Change-Count     TO MT-CHANGE-COUNT
+    MOVE Deactivate-Count TO MT-DEACT-COUNT
+    MOVE List-Count       TO MT-LIST-COUNT
+    MOVE Reject-Count     TO MT-REJECT-COUNT
+    WRITE PARM-RPT-RECORD FROM Maint-Trailer
+
+    IF Maint-File-Opened
+        CLOSE PARM-MAINT-FILE
+    END-IF
+    CLOSE PARM-FILE
+    CLOSE PARM-RPT-FILE
+    CLOSE PARM-REJ-FILE.
