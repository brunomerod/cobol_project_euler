@@ -0,0 +1,19 @@
+*>*********************************
+*>
+*> PARM-RECORD - shared layout for PARM-FILE, the keyed
+*> parameter-maintenance file. Used by PROJECT-EULER-01 (read-only,
+*> to load operator-tunable divisor and MAXN-bound settings) and by
+*> PE01-PARM-MAINT (read/write, to add, change, and deactivate
+*> settings). Keeping one copy of this layout in a copybook keeps the
+*> two programs from drifting out of sync with each other.
+*>
+*>*********************************
+01  PARM-RECORD.
+    05  PARM-KEY.
+        10  PARM-TYPE           PIC X(04).
+        10  PARM-NAME           PIC X(16).
+    05  PARM-VALUE              PIC 9(8).
+    05  PARM-ACTIVE-SW          PIC X(01).
+        88  PARM-IS-ACTIVE          VALUE "Y".
+        88  PARM-IS-INACTIVE        VALUE "N".
+    05  PARM-DESCRIPTION        PIC X(30).
