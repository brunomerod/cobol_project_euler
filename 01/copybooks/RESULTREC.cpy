@@ -0,0 +1,20 @@
+*>*********************************
+*>
+*> CONS-RESULT-RECORD - shared layout for CONS-FILE, the per-run
+*> consolidated result file a driver program reads back to build one
+*> end-of-night summary report covering every calculation program it
+*> chained together. Every problem program that a driver can chain
+*> writes one of these records for itself at the end of its own run,
+*> using its own program name, so the driver does not need to know
+*> anything about how each program produced its figures.
+*>
+*>*********************************
+01  CONS-RESULT-RECORD.
+    05  CR-PROGRAM-NAME         PIC X(20).
+    05  CR-RUN-DATE.
+        10  CR-RUN-CCYY         PIC 9(4).
+        10  CR-RUN-MM           PIC 9(2).
+        10  CR-RUN-DD           PIC 9(2).
+    05  CR-REQUEST-COUNT        PIC 9(6).
+    05  CR-GRAND-TOTAL          PIC 9(9).
+    05  CR-REJECT-COUNT         PIC 9(6).
