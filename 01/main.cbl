@@ -9,28 +9,749 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. PROJECT-EULER-01.
 *> AUTHOR. github.com/brunomerod.
 *> DATE-WRITTEN. May 2nd 2020.
+*>
+*> Modification history:
+*> 2026-08-09  Externalized MAXN as a run-time parameter, read from
+*>             a parameter file instead of a compiled-in VALUE clause.
+*> 2026-08-09  Replaced the DISPLAY of SUMN with a formatted, headered
+*>             report file so the result can be archived downstream.
+*> 2026-08-09  Restructured around a transaction file of MAXN requests
+*>             so one run processes a whole batch of upper bounds; the
+*>             single-record PARM-FILE from the earlier change is
+*>             superseded by TRAN-FILE (a one-record transaction file
+*>             behaves the same as the old parameter file did).
+*> 2026-08-09  Added checkpoint/restart: Loop-1 saves its Ind/SUMN
+*>             state to CKPT-FILE at intervals, and a run that finds a
+*>             checkpoint on startup resumes the batch from there
+*>             instead of recomputing already-completed requests.
+*> 2026-08-09  Added an edit step ahead of Loop-1 that checks MAXN is
+*>             positive and within the field's supported range; a
+*>             failing request is written to an exception report
+*>             instead of letting the job ABEND on a SIZE ERROR.
+*> 2026-08-09  Added an audit/run-history log: every request that
+*>             completes appends a timestamped line (run id, MAXN in,
+*>             SUMN out) to AUDIT-FILE for after-the-fact review.
+*> 2026-08-09  Replaced the hardcoded 3-or-5 divisor test with a
+*>             divisor table loaded from DIV-FILE at startup, so the
+*>             same program covers any "sum of multiples" divisor set.
+*>             Defaults to 3 and 5 when no control file is supplied.
+*> 2026-08-09  Replaced the Ind = 1 TO MAXN brute-force loop with an
+*>             inclusion-exclusion, arithmetic-series closed form over
+*>             the divisor table (generalizing the classic 3/5/15
+*>             formula to however many factors DIV-FILE supplies), so
+*>             CPU time per request no longer grows with MAXN. Loop-1/
+*>             Loop-2 no longer iterate per integer, so checkpointing
+*>             (added above) now saves the last fully-completed request
+*>             rather than a mid-request Ind/SUMN, which is the
+*>             equivalent restart granularity now that each request is
+*>             computed in one step instead of MAXN steps.
+*> 2026-08-09  Added PARM-FILE, a keyed parameter file operations can
+*>             maintain with the PE01-PARM-MAINT job, as the primary
+*>             source for the divisor table and the MAXN edit bounds.
+*>             DIV-FILE is kept as a fallback for shops that have not
+*>             converted to the parameter file yet, and the hardcoded
+*>             3-and-5 pair remains the final fallback when neither is
+*>             supplied. MAXN itself stays on TRAN-FILE, one value per
+*>             request, since PARM-FILE holds settings for the run as a
+*>             whole rather than per-request values.
+*> 2026-08-09  Added CONS-FILE: this program now appends one summary
+*>             record of its own (program name, run date, request
+*>             count, grand total, reject count) so a driver chaining
+*>             this program with future sibling problem programs can
+*>             read it back and roll it into one consolidated report.
+*>             Changed the mainline's STOP RUN to GOBACK so this
+*>             program terminates the run unit the same way whether it
+*>             is executed on its own or CALLed by such a driver.
 
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
+    SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Tran-File-Status.
+
+    SELECT DIV-FILE ASSIGN TO "DIVFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Div-File-Status.
+
+    SELECT RPT-FILE ASSIGN TO "RPTFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Rpt-File-Status.
+
+    SELECT CKPT-FILE ASSIGN TO "CKPTFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Ckpt-File-Status.
+
+    SELECT REJ-FILE ASSIGN TO "REJFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Rej-File-Status.
+
+    SELECT AUDIT-FILE ASSIGN TO "AUDITFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Audit-File-Status.
+
+    SELECT PARM-FILE ASSIGN TO "PARMFILE"
+        ORGANIZATION IS INDEXED
+        RECORD KEY IS PARM-KEY
+        FILE STATUS IS Parm-File-Status.
+
+    SELECT CONS-FILE ASSIGN TO "CONSFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS Cons-File-Status.
 
 DATA DIVISION.
+FILE SECTION.
+FD  TRAN-FILE.
+01  TRAN-RECORD.
+    05  TRAN-MAXN           PIC 9(4).
+
+FD  DIV-FILE.
+01  DIV-RECORD.
+    05  DIV-FACTOR          PIC 9(4).
+
+FD  RPT-FILE.
+01  RPT-RECORD                 PIC X(80).
+
+FD  CKPT-FILE.
+01  CKPT-RECORD.
+    05  CKPT-LAST-COMPLETED PIC 9(6).
+    05  CKPT-REQ-COUNT      PIC 9(6).
+    05  CKPT-GRAND-TOTAL    PIC 9(9).
+    05  CKPT-REJECT-COUNT   PIC 9(6).
+
+FD  REJ-FILE.
+01  REJ-RECORD                 PIC X(80).
+
+FD  AUDIT-FILE.
+01  AUDIT-RECORD                PIC X(80).
+
+FD  PARM-FILE.
+    COPY PARMREC.
+
+FD  CONS-FILE.
+    COPY RESULTREC.
+
 WORKING-STORAGE SECTION.
-01 Ind  PIC 9(4)    VALUE 0.
-01 MAXN PIC 9(4)    VALUE 1000.
+01 MAXN PIC 9(4)    VALUE 0.
 01 SUMN PIC 9(6)    VALUE 0.
+01 Tran-File-Status PIC X(02) VALUE "00".
+01 Rpt-File-Status  PIC X(02) VALUE "00".
+01 Ckpt-File-Status PIC X(02) VALUE "00".
+01 Rej-File-Status  PIC X(02) VALUE "00".
+01 Audit-File-Status PIC X(02) VALUE "00".
+01 Div-File-Status  PIC X(02) VALUE "00".
+01 Parm-File-Status PIC X(02) VALUE "00".
+01 Cons-File-Status PIC X(02) VALUE "00".
+01 Tran-Eof-Sw      PIC X(01) VALUE "N".
+    88  Tran-Eof                VALUE "Y".
+01 Tran-Open-Sw     PIC X(01) VALUE "N".
+    88  Tran-File-Opened        VALUE "Y".
+01 Div-Eof-Sw       PIC X(01) VALUE "N".
+    88  Div-Eof                  VALUE "Y".
+01 Parm-Eof-Sw      PIC X(01) VALUE "N".
+    88  Parm-Eof                 VALUE "Y".
+
+*> Divisor set for the "sum of multiples" test in Loop-1. Loaded from
+*> DIV-FILE at startup; defaults to the original 3-and-5 pair when no
+*> control file is supplied so existing runs behave the same.
+01 Div-Max-Entries  PIC 9(2) VALUE 10.
+01 Divisor-Count    PIC 9(2) VALUE 0.
+01 Div-Idx          PIC 9(2) VALUE 0.
+01 Div-Unread-Count PIC 9(4) VALUE 0.
+01 Divisor-Table.
+    05  Divisor-Entry OCCURS 10 TIMES PIC 9(4).
+
+01 Request-Count    PIC 9(6) VALUE 0.
+01 Reject-Count     PIC 9(6) VALUE 0.
+01 Grand-Total      PIC 9(9) VALUE 0.
+01 Current-Req-Num  PIC 9(6) VALUE 0.
+
+*> MAXN edit bounds. The upper bound is a sanity limit on the request
+*> itself (and on MAXN's own PIC 9(4) ceiling); it is NOT, on its own,
+*> a guarantee that COMPUTE SUMN cannot overflow, because the divisor
+*> table behind Loop-1 is itself configurable - a table with a small
+*> factor (e.g. a lone "1") produces a much larger sum for the same
+*> MAXN than the original 3-and-5 pair did. Loop-1 carries its own
+*> explicit overflow check against SUMN's actual capacity (see
+*> Sumn-Overflow-Sw below) so an oversized result is rejected rather
+*> than silently truncated regardless of which divisors are in play.
+01 Maxn-Lower-Limit PIC 9(4) VALUE 0001.
+01 Maxn-Upper-Limit PIC 9(4) VALUE 2000.
+01 Maxn-Valid-Sw    PIC X(01) VALUE "Y".
+    88  Maxn-Is-Valid           VALUE "Y".
+01 Reject-Reason    PIC X(30) VALUE SPACES.
+
+*> Set by Loop-1 when the computed sum would not fit in SUMN's PIC
+*> 9(6); Process-Transaction routes such a request to Reject-
+*> Transaction instead of moving the oversized result into SUMN.
+01 Sumn-Max-Value   PIC 9(9) VALUE 999999.
+01 Sumn-Overflow-Sw PIC X(01) VALUE "N".
+    88  Sumn-Overflow           VALUE "Y".
+
+01 Reject-Line.
+    05  FILLER              PIC X(09) VALUE "REQUEST #".
+    05  REJ-REQ-NUM         PIC ZZZZZ9.
+    05  FILLER              PIC X(08) VALUE "  MAXN=".
+    05  REJ-MAXN            PIC ZZZ9.
+    05  FILLER              PIC X(09) VALUE "  REASON=".
+    05  REJ-REASON          PIC X(30).
+
+*> Rejected-parameter line: written when a PARM-FILE record's value
+*> does not fit the PIC 9(4) divisor/bound field it would be moved
+*> into, so an oversized setting is logged and skipped instead of
+*> silently truncated onto a wrong, smaller divisor or bound.
+01 Parm-Reject-Count PIC 9(4) VALUE 0.
+01 Parm-Reject-Reason PIC X(30) VALUE SPACES.
+01 Reject-Parm-Line.
+    05  FILLER              PIC X(05) VALUE "PARM ".
+    05  RPJ-TYPE            PIC X(04).
+    05  FILLER              PIC X(01) VALUE " ".
+    05  RPJ-NAME            PIC X(16).
+    05  FILLER              PIC X(07) VALUE " VALUE=".
+    05  RPJ-VALUE           PIC Z(7)9.
+    05  FILLER              PIC X(08) VALUE " REASON=".
+    05  RPJ-REASON          PIC X(30).
+
+*> Checkpoint/restart controls. Checkpointed after every completed
+*> request (Compute-Closed-Form makes a single request cheap enough
+*> that checkpointing inside it is no longer needed).
+01 Restart-Sw       PIC X(01) VALUE "N".
+    88  Restart-In-Effect       VALUE "Y".
+01 Last-Completed-Req PIC 9(6) VALUE 0.
+
+*> Closed-form (inclusion-exclusion) working fields for Loop-1.
+01 Signed-Sum       PIC S9(9) VALUE 0.
+01 Subset-Num       PIC 9(4) VALUE 0.
+01 Max-Subset       PIC 9(4) VALUE 0.
+01 Temp-Subset      PIC 9(4) VALUE 0.
+01 Bit-Flag         PIC 9(1) VALUE 0.
+01 Bits-Set-Count   PIC 9(2) VALUE 0.
+01 Lcm-Value        PIC 9(8) VALUE 0.
+01 Lcm-Overflow-Sw  PIC X(01) VALUE "N".
+    88  Lcm-Overflow             VALUE "Y".
+01 Term-Count       PIC 9(8) VALUE 0.
+01 Term-Sum         PIC 9(9) VALUE 0.
+01 Gcd-A            PIC 9(8) VALUE 0.
+01 Gcd-B            PIC 9(8) VALUE 0.
+01 Gcd-Quotient     PIC 9(8) VALUE 0.
+01 Gcd-Remainder    PIC 9(8) VALUE 0.
+
+01 Run-Date.
+    05  Run-Date-CCYY       PIC 9(4).
+    05  Run-Date-MM         PIC 9(2).
+    05  Run-Date-DD         PIC 9(2).
+
+01 Run-Time.
+    05  Run-Time-HH         PIC 9(2).
+    05  Run-Time-MM         PIC 9(2).
+    05  Run-Time-SS         PIC 9(2).
+    05  FILLER              PIC 9(2).
+
+01 Run-Id                  PIC X(12) VALUE "PROJEULER01".
+
+01 Audit-Line.
+    05  FILLER              PIC X(11) VALUE "RUN-ID=".
+    05  AL-RUN-ID           PIC X(12).
+    05  FILLER              PIC X(06) VALUE "  TS=".
+    05  AL-CCYY             PIC 9(4).
+    05  FILLER              PIC X(01) VALUE "-".
+    05  AL-MM               PIC 9(2).
+    05  FILLER              PIC X(01) VALUE "-".
+    05  AL-DD               PIC 9(2).
+    05  FILLER              PIC X(01) VALUE "-".
+    05  AL-HH               PIC 9(2).
+    05  FILLER              PIC X(01) VALUE ":".
+    05  AL-MI               PIC 9(2).
+    05  FILLER              PIC X(01) VALUE ":".
+    05  AL-SS               PIC 9(2).
+    05  FILLER              PIC X(08) VALUE "  MAXN=".
+    05  AL-MAXN             PIC ZZZ9.
+    05  FILLER              PIC X(07) VALUE "  SUM=".
+    05  AL-SUMN             PIC ZZZZZ9.
+
+01 Report-Header-1.
+    05  FILLER              PIC X(26) VALUE "PROGRAM: PROJECT-EULER-01".
+
+01 Report-Header-2.
+    05  FILLER              PIC X(10) VALUE "RUN DATE: ".
+    05  RH2-MM              PIC 9(2).
+    05  FILLER              PIC X(01) VALUE "/".
+    05  RH2-DD              PIC 9(2).
+    05  FILLER              PIC X(01) VALUE "/".
+    05  RH2-CCYY            PIC 9(4).
+
+01 Report-Result-Line.
+    05  FILLER              PIC X(09) VALUE "REQUEST #".
+    05  RRL-REQ-NUM         PIC ZZZZZ9.
+    05  FILLER              PIC X(08) VALUE "  MAXN=".
+    05  RRL-MAXN            PIC ZZZ9.
+    05  FILLER              PIC X(07) VALUE "  SUM=".
+    05  RRL-SUMN            PIC ZZZZZ9.
+
+01 Report-Trailer.
+    05  FILLER              PIC X(22) VALUE "REQUESTS PROCESSED: ".
+    05  RT-REQ-COUNT        PIC ZZZZZ9.
+    05  FILLER              PIC X(16) VALUE "  GRAND TOTAL: ".
+    05  RT-GRAND-TOTAL      PIC ZZZZZZZZ9.
+    05  FILLER              PIC X(12) VALUE "  REJECTED: ".
+    05  RT-REJECT-COUNT     PIC ZZZZZ9.
 
 PROCEDURE DIVISION.
-    PERFORM Loop-1 VARYING Ind FROM 1 BY 1 UNTIL Ind = MAXN
+    PERFORM Init-Run
+
+    PERFORM Process-Batch UNTIL Tran-Eof
+
+    PERFORM Term-Run.
+GOBACK.
 
-    DISPLAY SUMN.
-STOP RUN.
+*> Drives the batch: one Process-Transaction/Read-Transaction cycle
+*> per PERFORM, so Process-Batch is looped by PERFORMing this
+*> paragraph rather than an inline block. Requests already completed
+*> as of the last checkpoint are skipped rather than reprocessed.
+Process-Batch.
+    IF Restart-In-Effect AND Current-Req-Num NOT > Last-Completed-Req
+        CONTINUE
+    ELSE
+        PERFORM Process-Transaction
+    END-IF
+    PERFORM Read-Transaction.
 
+*> Opens the transaction and report files, checks for a checkpoint
+*> from an earlier, interrupted run, and writes the report header.
+*> RPT-FILE and REJ-FILE are opened EXTEND (same fallback-to-OUTPUT
+*> pattern as AUDIT-FILE/CONS-FILE below) rather than OUTPUT, so a
+*> checkpoint-resumed run appends the remaining result/reject lines
+*> after whatever the interrupted run already wrote instead of
+*> truncating it - keeping the file's visible line count in step with
+*> the restored totals Term-Run reports in the trailer. The header
+*> itself is written only when this is not a restart, so a resumed run
+*> does not embed a second header part-way through the report.
+Init-Run.
+    ACCEPT Run-Date FROM DATE YYYYMMDD
+    MOVE Run-Date-MM   TO RH2-MM
+    MOVE Run-Date-DD   TO RH2-DD
+    MOVE Run-Date-CCYY TO RH2-CCYY
+
+    OPEN EXTEND RPT-FILE
+    IF Rpt-File-Status NOT = "00"
+        OPEN OUTPUT RPT-FILE
+    END-IF
+    OPEN EXTEND REJ-FILE
+    IF Rej-File-Status NOT = "00"
+        OPEN OUTPUT REJ-FILE
+    END-IF
+
+    PERFORM Check-For-Checkpoint
+    PERFORM Load-Parms
+    IF Divisor-Count = 0
+        PERFORM Load-Divisors
+    END-IF
+
+    OPEN INPUT TRAN-FILE
+    IF Tran-File-Status = "00"
+        SET Tran-File-Opened TO TRUE
+    ELSE
+        PERFORM Tran-File-Open-Failure
+    END-IF
+    OPEN EXTEND AUDIT-FILE
+    IF Audit-File-Status NOT = "00"
+        OPEN OUTPUT AUDIT-FILE
+    END-IF
+    OPEN EXTEND CONS-FILE
+    IF Cons-File-Status NOT = "00"
+        OPEN OUTPUT CONS-FILE
+    END-IF
+    IF NOT Restart-In-Effect
+        WRITE RPT-RECORD FROM Report-Header-1
+        WRITE RPT-RECORD FROM Report-Header-2
+    END-IF
+
+    IF Tran-File-Opened
+        PERFORM Read-Transaction
+    END-IF.
+
+*> TRAN-FILE is this batch's driving input; if it is missing or
+*> misallocated, logs the file status to REJ-FILE (already open at
+*> this point) and forces Tran-Eof so the mainline's PERFORM UNTIL
+*> Tran-Eof exits immediately instead of driving a READ against a
+*> file that never opened.
+Tran-File-Open-Failure.
+    MOVE 0 TO REJ-REQ-NUM
+    MOVE 0 TO REJ-MAXN
+    MOVE SPACES TO Reject-Reason
+    STRING "TRAN OPEN FAILED STATUS=" Tran-File-Status
+        DELIMITED BY SIZE INTO Reject-Reason
+    MOVE Reject-Reason TO REJ-REASON
+    WRITE REJ-RECORD FROM Reject-Line
+    SET Tran-Eof TO TRUE.
+
+*> Looks for a checkpoint written by a prior run of this batch. When
+*> found, the batch totals, reject count, and the last-completed
+*> request number are all restored so the restart resumes instead of
+*> starting over.
+Check-For-Checkpoint.
+    OPEN INPUT CKPT-FILE
+    IF Ckpt-File-Status = "00"
+        READ CKPT-FILE
+            NOT AT END
+                SET Restart-In-Effect     TO TRUE
+                MOVE CKPT-LAST-COMPLETED  TO Last-Completed-Req
+                MOVE CKPT-REQ-COUNT       TO Request-Count
+                MOVE CKPT-GRAND-TOTAL     TO Grand-Total
+                MOVE CKPT-REJECT-COUNT    TO Reject-Count
+        END-READ
+        CLOSE CKPT-FILE
+    END-IF.
+
+*> Loads the divisor table and the MAXN edit bounds from PARM-FILE,
+*> the parameter file operations maintains with the PE01-PARM-MAINT
+*> job. Only active records are honored, so a deactivated setting
+*> falls back to whatever DIV-FILE/the hardcoded defaults provide
+*> without operations having to delete the parameter record outright.
+Load-Parms.
+    OPEN INPUT PARM-FILE
+    IF Parm-File-Status = "00"
+        PERFORM Read-Parm-Record UNTIL Parm-Eof
+        CLOSE PARM-FILE
+    END-IF.
+
+*> Reads the next PARM-FILE record in key order and, if it is active,
+*> applies it to the divisor table or the matching MAXN bound. PARM-
+*> VALUE is PIC 9(8) but every target field here is PIC 9(4); a value
+*> that would not fit is rejected via Reject-Parm-Record instead of
+*> being MOVEd and silently truncated to its low-order digits. A DIVR
+*> record offered once the table already holds Div-Max-Entries entries
+*> is rejected rather than dropped with no trace, and a DIVR value of
+*> zero is rejected rather than accepted, since Extract-Bit relies on
+*> zero meaning "no divisor folded into this subset's LCM yet".
+Read-Parm-Record.
+    READ PARM-FILE
+        AT END
+            SET Parm-Eof TO TRUE
+        NOT AT END
+            IF PARM-IS-ACTIVE
+                EVALUATE TRUE
+                    WHEN PARM-TYPE = "DIVR" AND Divisor-Count < Div-Max-Entries
+                        IF PARM-VALUE > 9999
+                            MOVE "PARM VALUE EXCEEDS FIELD RANGE" TO Parm-Reject-Reason
+                            PERFORM Reject-Parm-Record
+                        ELSE
+                            IF PARM-VALUE = 0
+                                MOVE "DIVISOR MUST BE POSITIVE" TO Parm-Reject-Reason
+                                PERFORM Reject-Parm-Record
+                            ELSE
+                                ADD 1 TO Divisor-Count
+                                MOVE PARM-VALUE TO Divisor-Entry(Divisor-Count)
+                            END-IF
+                        END-IF
+                    WHEN PARM-TYPE = "DIVR"
+                        MOVE "DIVISOR TABLE FULL" TO Parm-Reject-Reason
+                        PERFORM Reject-Parm-Record
+                    WHEN PARM-TYPE = "BND " AND PARM-NAME = "MAXN-LOWER-LIMIT"
+                        IF PARM-VALUE > 9999
+                            MOVE "PARM VALUE EXCEEDS FIELD RANGE" TO Parm-Reject-Reason
+                            PERFORM Reject-Parm-Record
+                        ELSE
+                            MOVE PARM-VALUE TO Maxn-Lower-Limit
+                        END-IF
+                    WHEN PARM-TYPE = "BND " AND PARM-NAME = "MAXN-UPPER-LIMIT"
+                        IF PARM-VALUE > 9999
+                            MOVE "PARM VALUE EXCEEDS FIELD RANGE" TO Parm-Reject-Reason
+                            PERFORM Reject-Parm-Record
+                        ELSE
+                            MOVE PARM-VALUE TO Maxn-Upper-Limit
+                        END-IF
+                END-EVALUATE
+            END-IF
+    END-READ.
+
+*> Logs a PARM-FILE record Read-Parm-Record could not apply - an
+*> oversized value, a zero divisor, or a DIVR record offered after the
+*> table is already full - using the reason Read-Parm-Record placed in
+*> Parm-Reject-Reason, so operations can see and correct it instead of
+*> the record being quietly truncated or dropped.
+Reject-Parm-Record.
+    ADD 1 TO Parm-Reject-Count
+    MOVE PARM-TYPE        TO RPJ-TYPE
+    MOVE PARM-NAME        TO RPJ-NAME
+    MOVE PARM-VALUE       TO RPJ-VALUE
+    MOVE Parm-Reject-Reason TO RPJ-REASON
+    WRITE REJ-RECORD FROM Reject-Parm-Line.
+
+*> Loads the divisor set to test against in Loop-1 from DIV-FILE, one
+*> factor per record. Falls back to the original 3-and-5 pair when
+*> the control file is missing or empty. If DIV-FILE still has records
+*> left once the table reaches Div-Max-Entries, the remainder are
+*> counted and logged to REJ-FILE rather than being silently dropped.
+Load-Divisors.
+    OPEN INPUT DIV-FILE
+    IF Div-File-Status = "00"
+        PERFORM Read-Divisor UNTIL Div-Eof OR Divisor-Count = Div-Max-Entries
+        IF NOT Div-Eof
+            PERFORM Count-Unread-Divisors
+        END-IF
+        CLOSE DIV-FILE
+    END-IF
+    IF Divisor-Count = 0
+        MOVE 2 TO Divisor-Count
+        MOVE 3 TO Divisor-Entry(1)
+        MOVE 5 TO Divisor-Entry(2)
+    END-IF.
+
+*> Reads one divisor factor off DIV-FILE into the next table slot. A
+*> factor of zero is rejected rather than loaded, since Extract-Bit
+*> relies on zero meaning "no divisor folded into this subset's LCM
+*> yet"; a genuine zero entry there would collide with that sentinel.
+Read-Divisor.
+    READ DIV-FILE
+        AT END
+            SET Div-Eof TO TRUE
+        NOT AT END
+            IF DIV-FACTOR = 0
+                PERFORM Reject-Divisor-Record
+            ELSE
+                ADD 1 TO Divisor-Count
+                MOVE DIV-FACTOR TO Divisor-Entry(Divisor-Count)
+            END-IF
+    END-READ.
+
+*> Logs a DIV-FILE record rejected for being zero.
+Reject-Divisor-Record.
+    MOVE 0          TO REJ-REQ-NUM
+    MOVE DIV-FACTOR TO REJ-MAXN
+    MOVE "DIVISOR MUST BE POSITIVE" TO REJ-REASON
+    WRITE REJ-RECORD FROM Reject-Line.
+
+*> Counts the DIV-FILE records left unread because the divisor table
+*> was already full, and logs the count to REJ-FILE so an oversized
+*> control file is visible instead of being truncated with no trace.
+Count-Unread-Divisors.
+    MOVE 0 TO Div-Unread-Count
+    PERFORM Skip-Divisor UNTIL Div-Eof
+    MOVE 0 TO REJ-REQ-NUM
+    MOVE 0 TO REJ-MAXN
+    MOVE SPACES TO Reject-Reason
+    STRING "DIV-FILE TRUNCATED UNREAD=" Div-Unread-Count
+        DELIMITED BY SIZE INTO Reject-Reason
+    MOVE Reject-Reason TO REJ-REASON
+    WRITE REJ-RECORD FROM Reject-Line.
+
+*> Reads and discards one DIV-FILE record left over once the divisor
+*> table is already full, counting it for Count-Unread-Divisors.
+Skip-Divisor.
+    READ DIV-FILE
+        AT END
+            SET Div-Eof TO TRUE
+        NOT AT END
+            ADD 1 TO Div-Unread-Count
+    END-READ.
+
+*> Reads the next MAXN request off TRAN-FILE, one record per request.
+Read-Transaction.
+    READ TRAN-FILE
+        AT END
+            SET Tran-Eof TO TRUE
+        NOT AT END
+            MOVE TRAN-MAXN TO MAXN
+            ADD 1 TO Current-Req-Num
+    END-READ.
+
+*> Edits MAXN ahead of Loop-1: it must be numeric and fall within the
+*> bounds this program's arithmetic can support. A failing value is
+*> routed to Reject-Transaction instead of letting COMPUTE SUMN run
+*> into a SIZE ERROR.
+Validate-Maxn.
+    MOVE "Y" TO Maxn-Valid-Sw
+    MOVE SPACES TO Reject-Reason
+    IF MAXN IS NOT NUMERIC
+        MOVE "N" TO Maxn-Valid-Sw
+        MOVE "MAXN IS NOT NUMERIC" TO Reject-Reason
+    ELSE
+        IF MAXN < Maxn-Lower-Limit OR MAXN > Maxn-Upper-Limit
+            MOVE "N" TO Maxn-Valid-Sw
+            MOVE "MAXN OUT OF SUPPORTED RANGE" TO Reject-Reason
+        END-IF
+    END-IF.
+
+*> Runs the sum-of-multiples calculation for the current request and
+*> writes its result line, then rolls it into the batch totals and
+*> checkpoints the batch as of this request's completion. A request
+*> whose computed sum would not fit SUMN (possible with a small
+*> configured divisor - see Sumn-Overflow-Sw) is rejected the same way
+*> a bad MAXN is, rather than being silently truncated. Every request
+*> is checkpointed once it has been handled, whether it completed or
+*> was rejected, so a restart does not re-process (and re-report) a
+*> rejected request any more than it would recompute a completed one.
+Process-Transaction.
+    PERFORM Validate-Maxn
+    IF Maxn-Is-Valid
+        PERFORM Loop-1
+        IF Sumn-Overflow
+            MOVE "SUM EXCEEDS SUMN CAPACITY" TO Reject-Reason
+            PERFORM Reject-Transaction
+        ELSE
+            ADD 1 TO Request-Count
+            ADD SUMN TO Grand-Total
+
+            MOVE Request-Count TO RRL-REQ-NUM
+            MOVE MAXN           TO RRL-MAXN
+            MOVE SUMN           TO RRL-SUMN
+            WRITE RPT-RECORD FROM Report-Result-Line
+
+            PERFORM Write-Audit-Record
+        END-IF
+    ELSE
+        PERFORM Reject-Transaction
+    END-IF
+    PERFORM Write-Checkpoint.
+
+*> Appends a timestamped audit line (run id, MAXN in, SUMN out) to
+*> AUDIT-FILE so a completed request's threshold and result can be
+*> traced back after the fact, without relying on the job log.
+Write-Audit-Record.
+    ACCEPT Run-Time FROM TIME
+    MOVE Run-Id         TO AL-RUN-ID
+    MOVE Run-Date-CCYY  TO AL-CCYY
+    MOVE Run-Date-MM    TO AL-MM
+    MOVE Run-Date-DD    TO AL-DD
+    MOVE Run-Time-HH    TO AL-HH
+    MOVE Run-Time-MM    TO AL-MI
+    MOVE Run-Time-SS    TO AL-SS
+    MOVE MAXN           TO AL-MAXN
+    MOVE SUMN           TO AL-SUMN
+    WRITE AUDIT-RECORD FROM Audit-Line.
+
+*> Writes a rejected request's value and reason to REJ-FILE so
+*> operations has something usable instead of a raw ABEND code.
+Reject-Transaction.
+    ADD 1 TO Reject-Count
+    MOVE Current-Req-Num TO REJ-REQ-NUM
+    MOVE MAXN             TO REJ-MAXN
+    MOVE Reject-Reason    TO REJ-REASON
+    WRITE REJ-RECORD FROM Reject-Line.
+
+*> Writes the batch trailer (request count, grand total, and reject
+*> count), appends this run's summary to CONS-FILE for a driver to
+*> pick up, clears the checkpoint (the batch finished, so a rerun
+*> starts fresh), and closes the files for the run.
+Term-Run.
+    MOVE Request-Count TO RT-REQ-COUNT
+    MOVE Grand-Total   TO RT-GRAND-TOTAL
+    MOVE Reject-Count  TO RT-REJECT-COUNT
+    WRITE RPT-RECORD FROM Report-Trailer
+
+    MOVE "PROJECT-EULER-01"  TO CR-PROGRAM-NAME
+    MOVE Run-Date-CCYY       TO CR-RUN-CCYY
+    MOVE Run-Date-MM         TO CR-RUN-MM
+    MOVE Run-Date-DD         TO CR-RUN-DD
+    MOVE Request-Count       TO CR-REQUEST-COUNT
+    MOVE Grand-Total         TO CR-GRAND-TOTAL
+    MOVE Reject-Count        TO CR-REJECT-COUNT
+    WRITE CONS-RESULT-RECORD
+
+    OPEN OUTPUT CKPT-FILE
+    CLOSE CKPT-FILE
+
+    IF Tran-File-Opened
+        CLOSE TRAN-FILE
+    END-IF
+    CLOSE RPT-FILE
+    CLOSE REJ-FILE
+    CLOSE AUDIT-FILE
+    CLOSE CONS-FILE.
+
+*> Saves the last request number this run has finished handling (one
+*> way or the other), plus the running totals through that request, so
+*> a restart can resume without recomputing any already-completed
+*> request and without re-rejecting (and re-reporting) any request
+*> this run already rejected.
+Write-Checkpoint.
+    MOVE Current-Req-Num TO CKPT-LAST-COMPLETED
+    MOVE Request-Count   TO CKPT-REQ-COUNT
+    MOVE Grand-Total     TO CKPT-GRAND-TOTAL
+    MOVE Reject-Count    TO CKPT-REJECT-COUNT
+
+    OPEN OUTPUT CKPT-FILE
+    WRITE CKPT-RECORD
+    CLOSE CKPT-FILE.
+
+*> Computes SUMN for the current request's divisor table and MAXN
+*> using inclusion-exclusion over every non-empty subset of the table
+*> instead of testing each integer below MAXN: for a subset the sum of
+*> multiples of its LCM below MAXN is added when the subset has an odd
+*> number of factors and subtracted when even (the same principle as
+*> the classic 3/5/15 formula, generalized to however many divisors
+*> DIV-FILE supplies). Signed-Sum is wider than SUMN, so a result that
+*> would not fit SUMN's PIC 9(6) is flagged via Sumn-Overflow-Sw
+*> instead of being MOVEd and silently truncated.
 Loop-1.
-        IF FUNCTION MOD(Ind,3) = 0 
-        OR FUNCTION MOD(Ind,5) = 0 THEN
-            PERFORM Loop-2
-        END-IF.
+    MOVE 0 TO Signed-Sum
+    MOVE "N" TO Sumn-Overflow-Sw
+    COMPUTE Max-Subset = (2 ** Divisor-Count) - 1
+    PERFORM Eval-Subset VARYING Subset-Num FROM 1 BY 1
+        UNTIL Subset-Num > Max-Subset
+    IF Signed-Sum < 0 OR Signed-Sum > Sumn-Max-Value
+        SET Sumn-Overflow TO TRUE
+    ELSE
+        MOVE Signed-Sum TO SUMN
+    END-IF.
+
+*> Works out the LCM and parity of one subset of the divisor table
+*> (its bits taken from Subset-Num) and adds or subtracts its term.
+Eval-Subset.
+    MOVE Subset-Num TO Temp-Subset
+    MOVE 0 TO Lcm-Value
+    MOVE 0 TO Bits-Set-Count
+    MOVE "N" TO Lcm-Overflow-Sw
+    PERFORM Extract-Bit VARYING Div-Idx FROM 1 BY 1
+        UNTIL Div-Idx > Divisor-Count
+    IF Lcm-Value > 0 AND NOT Lcm-Overflow
+        PERFORM Add-Subset-Term
+    END-IF.
+
+*> Peels the low-order bit off Temp-Subset; when it is set, folds the
+*> corresponding divisor table entry into the running LCM.
+Extract-Bit.
+    DIVIDE Temp-Subset BY 2 GIVING Temp-Subset REMAINDER Bit-Flag
+    IF Bit-Flag = 1
+        ADD 1 TO Bits-Set-Count
+        IF Lcm-Value = 0
+            MOVE Divisor-Entry(Div-Idx) TO Lcm-Value
+        ELSE
+            PERFORM Combine-Lcm
+        END-IF
+    END-IF.
+
+*> Folds Divisor-Entry(Div-Idx) into Lcm-Value via LCM(a,b) = a*b/GCD
+*> (a,b). A subset whose LCM would not fit Lcm-Value's PIC is far
+*> larger than any supported MAXN and contributes nothing, so it is
+*> flagged and skipped rather than risking a SIZE ERROR.
+Combine-Lcm.
+    MOVE Lcm-Value               TO Gcd-A
+    MOVE Divisor-Entry(Div-Idx)  TO Gcd-B
+    PERFORM Compute-Gcd
+    COMPUTE Lcm-Value = (Lcm-Value / Gcd-A) * Divisor-Entry(Div-Idx)
+        ON SIZE ERROR
+            SET Lcm-Overflow TO TRUE
+    END-COMPUTE.
+
+*> Euclid's algorithm: leaves GCD(Gcd-A, Gcd-B) in Gcd-A.
+Compute-Gcd.
+    PERFORM Gcd-Step UNTIL Gcd-B = 0.
+
+Gcd-Step.
+    DIVIDE Gcd-A BY Gcd-B GIVING Gcd-Quotient REMAINDER Gcd-Remainder
+    MOVE Gcd-B TO Gcd-A
+    MOVE Gcd-Remainder TO Gcd-B.
 
-Loop-2.
-        COMPUTE SUMN = SUMN + Ind.
+*> Adds (or, for an even-sized subset, subtracts) the arithmetic-
+*> series sum of multiples of Lcm-Value below MAXN:
+*> Lcm-Value * n * (n + 1) / 2, where n = (MAXN - 1) / Lcm-Value.
+Add-Subset-Term.
+    COMPUTE Term-Count = (MAXN - 1) / Lcm-Value
+    COMPUTE Term-Sum = Lcm-Value * Term-Count * (Term-Count + 1) / 2
+    IF FUNCTION MOD(Bits-Set-Count,2) = 1
+        ADD Term-Sum TO Signed-Sum
+    ELSE
+        SUBTRACT Term-Sum FROM Signed-Sum
+    END-IF.
